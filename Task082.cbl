@@ -3,9 +3,19 @@ PROGRAM-ID. TASK082.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION. 
-FILE-CONTROL. 
-SELECT FILE1 ASSIGN TO "map.txt"
-ORGANIZATION IS LINE SEQUENTIAL.
+FILE-CONTROL.
+SELECT FILE1 ASSIGN TO DYNAMIC WS-MapFile
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-File1Status.
+SELECT RPTFILE ASSIGN TO "report.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-RptStatus.
+SELECT CKPTFILE ASSIGN TO "checkpt.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-CkptStatus.
+SELECT CTLFILE ASSIGN TO DYNAMIC WS-CtlFileName
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-CtlStatus.
 
 DATA DIVISION.
 FILE SECTION.
@@ -13,79 +23,275 @@ FD FILE1.
    01 Row.
       03 RowVal      PIC X(2000).
 
+COPY "MAPRPTFD.CPY".
+
+COPY "CKPTFD.CPY".
+
+FD CTLFILE.
+   01 CTL-Record     PIC X(20).
+
 
 WORKING-STORAGE SECTION.
 01 WS-Dir.
    05 WS-Steps       PIC X(2000) VALUE SPACES.
-01 WS-Map.
-   05 WS-Row OCCURS 790 TIMES INDEXED BY RowId.
-      10 WS-Loc      PIC X(3).
-      10 FILLER      PIC X(4).
-      10 WS-LeftLoc  PIC X(3).
-      10 FILLER      PIC X(2).
-      10 WS-RightLoc PIC X(3).
-      10 FILLER      PIC X(1).
-01 WS-Track.
-   05 WS-Path OCCURS 6 TIMES INDEXED BY TrackId.
-      10 WS-GhostLoc    PIC X(3).
-      10 WS-GhostCnt    PIC 99999 VALUE 0.
+COPY "MAPTBL.CPY".
+COPY "GHOSTTBLWS.CPY".
 01 WS-MyRow.
    03 WS-RowVal      PIC X(2000) VALUE SPACES.
 01 WS-EOF            PIC A(1) VALUE 'N'.
-01 WS-TotPaths       PIC 99 VALUE 6.
+01 WS-LoadAbort      PIC A(1) VALUE 'N'.
 01 WS-EndCount       PIC 99.
 01 WS-DirIndex       PIC 999999999999 VALUE 1.
+01 WS-CycleCount     PIC 999999999999999 VALUE 0.
 01 WS-CountSteps     PIC 999999999999999 VALUE 0.
 01 WS-StepSize       PIC 999999999999999 VALUE 0.
 01 WS-DivResult      PIC 999999999999 VALUE 0.
 01 WS-DivRem         PIC 999999999999 VALUE 0.
+01 WS-MapFile        PIC X(20) VALUE "map.txt".
+01 WS-RunDateRaw     PIC 9(8) VALUE 0.
+01 WS-RunDateNum     PIC X(8) VALUE SPACES.
+01 WS-RunDate        PIC X(10) VALUE SPACES.
+01 WS-RptLine        PIC X(132) VALUE SPACES.
+01 WS-RptStatus      PIC X(2) VALUE SPACES.
+01 WS-CkptStatus     PIC X(2) VALUE SPACES.
+01 WS-CkptPhase      PIC X(8) VALUE SPACES.
+01 WS-CkptFound      PIC X(1) VALUE 'N'.
+01 WS-CkptTotPaths   PIC 99 VALUE 0.
+01 WS-CkptInterval   PIC 9(9) COMP VALUE 1000000.
+01 WS-FindLocIters   PIC 9(9) COMP VALUE 0.
+01 WS-FindDivIters   PIC 9(9) COMP VALUE 0.
+01 WS-CkptFileName   PIC X(11) VALUE "checkpt.txt".
+01 WS-CkptDeleteRC   PIC 9(9) COMP VALUE 0.
+01 WS-Parm           PIC X(80) VALUE SPACES.
+01 WS-ParmTok1       PIC X(20) VALUE SPACES.
+01 WS-ParmTok2       PIC X(20) VALUE SPACES.
+01 WS-BatchFlag      PIC X(1) VALUE 'N'.
+01 WS-CtlFileName    PIC X(20) VALUE "maplist.txt".
+01 WS-CtlStatus      PIC X(2) VALUE SPACES.
+01 WS-CtlEOF         PIC X(1) VALUE 'N'.
+01 WS-File1Status    PIC X(2) VALUE SPACES.
+COPY "MAPXREFWS.CPY".
 
  
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
 
-    OPEN INPUT FILE1.
-        PERFORM UNTIL WS-EOF='Y'
-            READ FILE1 INTO WS-MyRow
-                AT END MOVE 'Y' TO WS-EOF
-                NOT AT END
-                    IF WS-Dir(1:1) = ' '
-                        MOVE WS-MyRow TO WS-Dir
-                    ELSE
-                        IF WS-MyRow(1:1) NOT = ' '
-                            MOVE WS-MyRow TO WS-Row(RowId)
-                            IF WS-Loc(RowId)(3:1) = 'A'
-                                MOVE WS-Loc(RowId) TO WS-GhostLoc(TrackId)
-                                SET TrackId UP BY 1
-                            END-IF
-                            SET RowId UP BY 1
-                        END-IF
-                    END-IF
-            END-READ
-        END-PERFORM.
-    CLOSE FILE1.
-
-    DISPLAY "BEG: " WS-GhostLoc(1) "   " WS-GhostLoc(2) "   " WS-GhostLoc(3) "   " WS-GhostLoc(4) "   " WS-GhostLoc(5) "   " WS-GhostLoc(6)
-    PERFORM FindLoc UNTIL WS-EndCount = WS-TotPaths.
-    DISPLAY "END: " WS-GhostLoc(1) "   " WS-GhostLoc(2) "   " WS-GhostLoc(3) "   " WS-GhostLoc(4) "   " WS-GhostLoc(5) "   " WS-GhostLoc(6)
-    DISPLAY "     " WS-GhostCnt(1) " " WS-GhostCnt(2) " " WS-GhostCnt(3) " " WS-GhostCnt(4) " " WS-GhostCnt(5) " " WS-GhostCnt(6)
+*> A PARM of "BATCH" (optionally followed by a control-file name, e.g.
+*> "BATCH maplist.txt") walks every map file listed in the control
+*> file, one per line, instead of just "map.txt".
+    ACCEPT WS-Parm FROM COMMAND-LINE.
+    IF WS-Parm NOT = SPACES
+        UNSTRING WS-Parm DELIMITED BY SPACE
+            INTO WS-ParmTok1 WS-ParmTok2
+        IF WS-ParmTok1 = "BATCH"
+            MOVE 'Y' TO WS-BatchFlag
+            IF WS-ParmTok2 NOT = SPACES
+                MOVE WS-ParmTok2 TO WS-CtlFileName
+            END-IF
+        END-IF
+    END-IF.
+
+    IF WS-BatchFlag = 'Y'
+        PERFORM PROCESS-BATCH
+    ELSE
+        PERFORM PROCESS-ONE-MAP
+    END-IF.
+
+    STOP RUN.
+
+PROCESS-BATCH.
+    OPEN INPUT CTLFILE.
+    IF WS-CtlStatus NOT = '00'
+        DISPLAY 'UNABLE TO OPEN ' WS-CtlFileName
+            ', FILE STATUS ' WS-CtlStatus
+        STOP RUN
+    END-IF.
+    PERFORM UNTIL WS-CtlEOF = 'Y'
+        READ CTLFILE INTO CTL-Record
+            AT END
+                MOVE 'Y' TO WS-CtlEOF
+            NOT AT END
+                MOVE CTL-Record TO WS-MapFile
+                PERFORM RESET-MAP-STATE
+                PERFORM PROCESS-ONE-MAP
+        END-READ
+    END-PERFORM.
+    CLOSE CTLFILE.
+
+RESET-MAP-STATE.
+    MOVE 0 TO WS-RowCount.
+    MOVE SPACES TO WS-Dir.
+    MOVE 'N' TO WS-EOF.
+    MOVE 'N' TO WS-LoadAbort.
+    MOVE 0 TO WS-TotPaths.
+    MOVE 0 TO WS-EndCount.
+    MOVE 1 TO WS-DirIndex.
+    MOVE 0 TO WS-CycleCount.
+    MOVE 0 TO WS-CountSteps.
+    MOVE 0 TO WS-StepSize.
+    MOVE SPACES TO WS-CkptPhase.
+    MOVE 0 TO WS-FindLocIters.
+    MOVE 0 TO WS-FindDivIters.
+    MOVE 'N' TO WS-XrefFound.
+    MOVE 0 TO WS-XrefErrors.
+
+ABORT-BATCH-MAP.
+    IF WS-BatchFlag = 'Y'
+        CLOSE CTLFILE
+    END-IF.
+    STOP RUN.
+
+PROCESS-ONE-MAP.
+    PERFORM LOAD-MAP.
+    IF WS-LoadAbort = 'Y'
+        PERFORM ABORT-BATCH-MAP
+    END-IF.
+    PERFORM SORT-MAP.
+    PERFORM VALIDATE-MAP.
+    IF WS-XrefAbort = 'Y'
+        PERFORM ABORT-BATCH-MAP
+    END-IF.
+    PERFORM FIND-GHOSTS.
+    IF WS-GhostAbort = 'Y'
+        PERFORM ABORT-BATCH-MAP
+    END-IF.
+    PERFORM READ-CHECKPOINT.
+
+    IF WS-CkptPhase = "FINDDIV "
+        DISPLAY "RESUMING FINDDIV PHASE FROM CHECKPOINT"
+    ELSE
+        MOVE "BEG:" TO WS-TraceTag
+        PERFORM DISPLAY-GHOSTS
+        PERFORM FindLoc UNTIL WS-EndCount = WS-TotPaths
+        MOVE "END:" TO WS-TraceTag
+        PERFORM DISPLAY-GHOSTS
+        MOVE WS-StepSize TO WS-CountSteps
+        MOVE "FINDDIV " TO WS-CkptPhase
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
     SET WS-EndCount TO 0.
-    MOVE WS-StepSize TO WS-CountSteps
     PERFORM FindDiv UNTIL WS-EndCount = WS-TotPaths.
-    DISPLAY "Total Steps: " WS-CountSteps.
+    DISPLAY "Map " WS-MapFile ": Total Steps: " WS-CountSteps.
+    DISPLAY "Map " WS-MapFile ": Cycles: " WS-CycleCount.
 
-    STOP RUN.
+    PERFORM WRITE-REPORT.
+    CALL "CBL_DELETE_FILE" USING WS-CkptFileName
+        RETURNING WS-CkptDeleteRC.
+
+COPY "MAPLOAD.CPY".
+
+COPY "MAPXREF.CPY".
+
+COPY "GHOSTTBL.CPY".
+
+WRITE-REPORT.
+    ACCEPT WS-RunDateRaw FROM DATE YYYYMMDD.
+    MOVE WS-RunDateRaw TO WS-RunDateNum.
+    STRING WS-RunDateNum(1:4) "-" WS-RunDateNum(5:2) "-" WS-RunDateNum(7:2)
+        DELIMITED SIZE INTO WS-RunDate.
+    MOVE SPACES TO WS-RptLine.
+    STRING "RUNDATE=" DELIMITED SIZE
+        WS-RunDate DELIMITED SIZE
+        " MAP=" DELIMITED SIZE
+        WS-MapFile DELIMITED SIZE
+        " GHOSTPATHS=" DELIMITED SIZE
+        WS-TotPaths DELIMITED SIZE
+        " STEPS=" DELIMITED SIZE
+        WS-CountSteps DELIMITED SIZE
+        INTO WS-RptLine.
+    OPEN EXTEND RPTFILE.
+    IF WS-RptStatus = '35'
+        OPEN OUTPUT RPTFILE
+        CLOSE RPTFILE
+        OPEN EXTEND RPTFILE
+    END-IF.
+    MOVE WS-RptLine TO RPT-Record.
+    WRITE RPT-Record.
+    SET TrackId TO 1.
+    PERFORM UNTIL TrackId > WS-TotPaths
+        MOVE SPACES TO WS-RptLine
+        STRING "  GHOSTSTART=" DELIMITED SIZE
+            WS-GhostStart(TrackId) DELIMITED SIZE
+            " GHOST=" DELIMITED SIZE
+            WS-GhostLoc(TrackId) DELIMITED SIZE
+            " STEPS=" DELIMITED SIZE
+            WS-GhostCnt(TrackId) DELIMITED SIZE
+            INTO WS-RptLine
+        MOVE WS-RptLine TO RPT-Record
+        WRITE RPT-Record
+        SET TrackId UP BY 1
+    END-PERFORM.
+    CLOSE RPTFILE.
+
+READ-CHECKPOINT.
+    OPEN INPUT CKPTFILE.
+    IF WS-CkptStatus = '00'
+        READ CKPTFILE INTO CKPT-Header
+            AT END
+                MOVE 'N' TO WS-CkptFound
+        END-READ
+        IF WS-CkptStatus = '00'
+            IF CKPT-MapFile = WS-MapFile
+                MOVE 'Y' TO WS-CkptFound
+                MOVE CKPT-Phase TO WS-CkptPhase
+                MOVE CKPT-Steps TO WS-CountSteps
+                MOVE CKPT-StepSize TO WS-StepSize
+                MOVE CKPT-DirIndex TO WS-DirIndex
+                MOVE CKPT-CycleCount TO WS-CycleCount
+                MOVE CKPT-TotPaths TO WS-CkptTotPaths
+                SET TrackId TO 1
+                PERFORM UNTIL TrackId > WS-TotPaths
+                        OR TrackId > WS-CkptTotPaths
+                    READ CKPTFILE INTO CKPT-PathRec
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            MOVE CKPT-PLoc TO WS-GhostLoc(TrackId)
+                            MOVE CKPT-PCnt TO WS-GhostCnt(TrackId)
+                    END-READ
+                    SET TrackId UP BY 1
+                END-PERFORM
+            ELSE
+                DISPLAY "CHECKPOINT IS FOR MAP " CKPT-MapFile
+                    ", NOT " WS-MapFile " - IGNORING"
+                MOVE 'N' TO WS-CkptFound
+            END-IF
+        END-IF
+        CLOSE CKPTFILE
+    ELSE
+        MOVE 'N' TO WS-CkptFound
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CKPTFILE.
+    MOVE WS-CkptPhase TO CKPT-Phase.
+    MOVE WS-MapFile TO CKPT-MapFile.
+    MOVE WS-CountSteps TO CKPT-Steps.
+    MOVE WS-StepSize TO CKPT-StepSize.
+    MOVE WS-DirIndex TO CKPT-DirIndex.
+    MOVE WS-CycleCount TO CKPT-CycleCount.
+    MOVE WS-TotPaths TO CKPT-TotPaths.
+    WRITE CKPT-Header.
+    SET TrackId TO 1.
+    PERFORM UNTIL TrackId > WS-TotPaths
+        MOVE WS-GhostLoc(TrackId) TO CKPT-PLoc
+        MOVE WS-GhostCnt(TrackId) TO CKPT-PCnt
+        WRITE CKPT-PathRec
+        SET TrackId UP BY 1
+    END-PERFORM.
+    CLOSE CKPTFILE.
 
 FindLoc.
     IF WS-Steps(WS-DirIndex:1) = ' '
         SET WS-DirIndex TO 1
+        SET WS-CycleCount UP BY 1
     END-IF.
     SET TrackId TO 1.
     SET WS-EndCount TO 0.
-    PERFORM WITH TEST AFTER UNTIL TrackId > WS-TotPaths
+    PERFORM UNTIL TrackId > WS-TotPaths
         IF NOT WS-GhostLoc(TrackId)(3:1) = 'Z'
-            SET RowId TO 1
-            SEARCH WS-Row VARYING RowId
+            SEARCH ALL WS-Row
                 AT END
                     DISPLAY 'NOT FOUND!!'
                     SET WS-EndCount TO WS-TotPaths
@@ -108,11 +314,17 @@ FindLoc.
         SET TrackId UP BY 1
     END-PERFORM.
     SET WS-DirIndex UP BY 1.
+    SET WS-FindLocIters UP BY 1.
+    IF WS-FindLocIters >= WS-CkptInterval
+        SET WS-FindLocIters TO 0
+        MOVE "FINDLOC " TO WS-CkptPhase
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
 
 FindDiv.
     SET TrackId TO 1.
     SET WS-EndCount TO 0.
-    PERFORM WITH TEST AFTER UNTIL TrackId > WS-TotPaths
+    PERFORM UNTIL TrackId > WS-TotPaths
         DIVIDE WS-CountSteps BY WS-GhostCnt(TrackId) GIVING WS-DivResult REMAINDER WS-DivRem
         IF WS-DivRem = 0
             SET WS-EndCount UP BY 1
@@ -121,4 +333,10 @@ FindDiv.
     END-PERFORM.
     IF WS-EndCount < WS-TotPaths
         SET WS-CountSteps UP BY WS-StepSize
+        SET WS-FindDivIters UP BY 1
+        IF WS-FindDivIters >= WS-CkptInterval
+            SET WS-FindDivIters TO 0
+            MOVE "FINDDIV " TO WS-CkptPhase
+            PERFORM WRITE-CHECKPOINT
+        END-IF
     END-IF.
