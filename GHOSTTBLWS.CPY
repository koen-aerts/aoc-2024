@@ -0,0 +1,18 @@
+*> GHOSTTBLWS.CPY - ghost-path tracking table, shared by TASK082/
+*> TASK083.  WS-TrackMax is the table capacity; WS-TotPaths is the
+*> number of 'A'-ending nodes actually found by FIND-GHOSTS (see
+*> GHOSTTBL.CPY).  WS-GhostStart preserves the node each path began
+*> at, since WS-GhostLoc is overwritten with the current position as
+*> the walk progresses.  WS-TraceTag is an optional caller-set label
+*> shown by DISPLAY-GHOSTS (TASK082 uses it for BEG:/END: markers;
+*> callers that don't need it can leave it at its SPACES default).
+01 WS-TrackMax       PIC 99 VALUE 50.
+01 WS-TotPaths       PIC 99 VALUE 0.
+01 WS-GhostAbort     PIC X(1) VALUE 'N'.
+01 WS-Track.
+   05 WS-Path OCCURS 1 TO 50 TIMES DEPENDING ON WS-TotPaths
+              INDEXED BY TrackId.
+      10 WS-GhostStart  PIC X(3).
+      10 WS-GhostLoc    PIC X(3).
+      10 WS-GhostCnt    PIC 99999 VALUE 0.
+01 WS-TraceTag       PIC X(4) VALUE SPACES.
