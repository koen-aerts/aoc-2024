@@ -0,0 +1,18 @@
+*> MAPTBL.CPY - network map node table, shared by TASK081/TASK082/
+*> TASK083.
+*> WS-MapMax is the table capacity; WS-RowCount is the number of
+*> entries actually loaded from map.txt (see MAPLOAD.CPY).  The table
+*> is kept sorted on WS-Loc (see MAPLOAD.CPY's SORT-MAP) so the walk
+*> paragraphs can use SEARCH ALL instead of a linear scan.
+01 WS-MapMax         PIC 9(5) VALUE 5000.
+01 WS-RowCount       PIC 9(5) VALUE 0.
+01 WS-Map.
+    05 WS-Row OCCURS 1 TO 5000 TIMES DEPENDING ON WS-RowCount
+               ASCENDING KEY WS-Loc
+               INDEXED BY RowId XRowId.
+        10 WS-Loc      PIC X(3).
+        10 FILLER      PIC X(4).
+        10 WS-LeftLoc  PIC X(3).
+        10 FILLER      PIC X(2).
+        10 WS-RightLoc PIC X(3).
+        10 FILLER      PIC X(1).
