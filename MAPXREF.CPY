@@ -0,0 +1,49 @@
+*> MAPXREF.CPY - validate every Left/Right node pointer in WS-Row
+*> against the full WS-Loc list, before any walk starts.  Needs
+*> MAPTBL.CPY's WS-Row (sorted on WS-Loc by SORT-MAP before VALIDATE-MAP
+*> ever runs) and MAPXREFWS.CPY already declared in the calling program.
+*> VALIDATE-MAP walks the table on XRowId and CHECK-XREF-LOC does a
+*> SEARCH ALL on RowId for each pointer, the same RowId-is-the-search-
+*> index convention the walk paragraphs use (see FindLoc in TASK081.cbl),
+*> so the two indexes never collide.  On a dangling reference,
+*> VALIDATE-MAP sets WS-XrefAbort instead of stopping itself, so a
+*> caller running in batch mode can close its control file first (see
+*> PROCESS-ONE-MAP in TASK081.cbl/TASK082.cbl).
+VALIDATE-MAP.
+    SET WS-XrefErrors TO 0.
+    SET WS-XrefAbort TO 'N'.
+    SET XRowId TO 1.
+    PERFORM UNTIL XRowId > WS-RowCount
+        PERFORM CHECK-XREF-LOC
+        SET XRowId UP BY 1
+    END-PERFORM.
+    IF WS-XrefErrors > 0
+        DISPLAY WS-XrefErrors " DANGLING NODE REFERENCE(S) FOUND IN MAP - ABORTING"
+        SET WS-XrefAbort TO 'Y'
+    END-IF.
+
+CHECK-XREF-LOC.
+    SET WS-XrefFound TO 'N'.
+    SEARCH ALL WS-Row
+        AT END
+            CONTINUE
+        WHEN WS-Loc(RowId) = WS-LeftLoc(XRowId)
+            SET WS-XrefFound TO 'Y'
+    END-SEARCH.
+    IF WS-XrefFound = 'N'
+        DISPLAY "UNKNOWN LEFT NODE " WS-LeftLoc(XRowId)
+            " REFERENCED BY " WS-Loc(XRowId)
+        SET WS-XrefErrors UP BY 1
+    END-IF.
+    SET WS-XrefFound TO 'N'.
+    SEARCH ALL WS-Row
+        AT END
+            CONTINUE
+        WHEN WS-Loc(RowId) = WS-RightLoc(XRowId)
+            SET WS-XrefFound TO 'Y'
+    END-SEARCH.
+    IF WS-XrefFound = 'N'
+        DISPLAY "UNKNOWN RIGHT NODE " WS-RightLoc(XRowId)
+            " REFERENCED BY " WS-Loc(XRowId)
+        SET WS-XrefErrors UP BY 1
+    END-IF.
