@@ -0,0 +1,10 @@
+*> MAPXREFWS.CPY - working storage for the map cross-reference check
+*> (MAPXREF.CPY), shared by TASK081/TASK082/TASK083.  WS-XrefAbort and
+*> WS-EndpointAbort are set instead of the checks doing their own
+*> STOP RUN, so a caller running in batch mode can close its control
+*> file before stopping (see VALIDATE-MAP in MAPXREF.CPY and
+*> VALIDATE-ENDPOINTS in TASK081.cbl/TASK083.cbl).
+01 WS-XrefFound      PIC X(1) VALUE 'N'.
+01 WS-XrefErrors     PIC 9(5) VALUE 0.
+01 WS-XrefAbort      PIC X(1) VALUE 'N'.
+01 WS-EndpointAbort  PIC X(1) VALUE 'N'.
