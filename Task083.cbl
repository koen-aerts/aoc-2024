@@ -0,0 +1,255 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TASK083.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT FILE1 ASSIGN TO "map.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-File1Status.
+SELECT RPTFILE ASSIGN TO "report.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-RptStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FILE1.
+   01 Row.
+      03 RowVal      PIC X(2000).
+
+COPY "MAPRPTFD.CPY".
+
+
+WORKING-STORAGE SECTION.
+01 WS-Dir.
+   05 WS-Steps       PIC X(2000) VALUE SPACES.
+COPY "MAPTBL.CPY".
+COPY "GHOSTTBLWS.CPY".
+01 WS-MyRow.
+   03 WS-RowVal      PIC X(2000) VALUE SPACES.
+01 WS-EOF            PIC A(1) VALUE 'N'.
+01 WS-LoadAbort      PIC A(1) VALUE 'N'.
+01 WS-EndCount       PIC 99.
+01 WS-DirIndex       PIC 999999999999 VALUE 1.
+01 WS-SingleCycleCount  PIC 999999999999 VALUE 0.
+01 WS-GhostCycleCount   PIC 999999999999999 VALUE 0.
+01 WS-StartLoc       PIC X(3) VALUE 'AAA'.
+01 WS-LastLoc        PIC X(3) VALUE 'ZZZ'.
+01 WS-CurrentLoc     PIC X(3) VALUE 'AAA'.
+01 WS-SingleSteps    PIC 999999999999 VALUE 0.
+01 WS-CountSteps     PIC 999999999999999 VALUE 0.
+01 WS-StepSize       PIC 999999999999999 VALUE 0.
+01 WS-DivResult      PIC 999999999999 VALUE 0.
+01 WS-DivRem         PIC 999999999999 VALUE 0.
+01 WS-MapFile        PIC X(20) VALUE "map.txt".
+01 WS-RunDateRaw     PIC 9(8) VALUE 0.
+01 WS-RunDateNum     PIC X(8) VALUE SPACES.
+01 WS-RunDate        PIC X(10) VALUE SPACES.
+01 WS-RptLine        PIC X(150) VALUE SPACES.
+01 WS-RptStatus      PIC X(2) VALUE SPACES.
+01 WS-File1Status    PIC X(2) VALUE SPACES.
+01 WS-Parm           PIC X(80) VALUE SPACES.
+01 WS-ParmTok1       PIC X(20) VALUE SPACES.
+01 WS-ParmTok2       PIC X(20) VALUE SPACES.
+COPY "MAPXREFWS.CPY".
+
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+
+*> Loads map.txt once and runs both TASK081's single A-to-Z walk and
+*> TASK082's simultaneous ghost-path walk against the same in-memory
+*> map, then reports both results together.  The single-path start/end
+*> node codes default to AAA/ZZZ but, as in TASK081, can be overridden
+*> from the JCL PARM (or command line) as "START-LOC END-LOC".
+    ACCEPT WS-Parm FROM COMMAND-LINE.
+    IF WS-Parm NOT = SPACES
+        UNSTRING WS-Parm DELIMITED BY SPACE
+            INTO WS-ParmTok1 WS-ParmTok2
+        IF WS-ParmTok1 NOT = SPACES
+            MOVE WS-ParmTok1 TO WS-CurrentLoc
+        END-IF
+        IF WS-ParmTok2 NOT = SPACES
+            MOVE WS-ParmTok2 TO WS-LastLoc
+        END-IF
+    END-IF.
+    MOVE WS-CurrentLoc TO WS-StartLoc.
+
+    PERFORM LOAD-MAP.
+    IF WS-LoadAbort = 'Y'
+        STOP RUN
+    END-IF.
+    PERFORM SORT-MAP.
+    PERFORM VALIDATE-MAP.
+    IF WS-XrefAbort = 'Y'
+        STOP RUN
+    END-IF.
+    PERFORM VALIDATE-ENDPOINTS.
+    IF WS-EndpointAbort = 'Y'
+        STOP RUN
+    END-IF.
+    PERFORM FIND-GHOSTS.
+    IF WS-GhostAbort = 'Y'
+        STOP RUN
+    END-IF.
+
+    DISPLAY "Single path: going from " WS-CurrentLoc " to " WS-LastLoc.
+    PERFORM FindLocSingle UNTIL WS-CurrentLoc = WS-LastLoc.
+    DISPLAY "Single path: Total Steps: " WS-SingleSteps.
+    DISPLAY "Single path: Cycles: " WS-SingleCycleCount.
+
+    SET WS-DirIndex TO 1.
+    MOVE "BEG:" TO WS-TraceTag.
+    PERFORM DISPLAY-GHOSTS.
+    PERFORM FindLocGhost UNTIL WS-EndCount = WS-TotPaths.
+    MOVE "END:" TO WS-TraceTag.
+    PERFORM DISPLAY-GHOSTS.
+    SET WS-EndCount TO 0.
+    MOVE WS-StepSize TO WS-CountSteps.
+    PERFORM FindDivGhost UNTIL WS-EndCount = WS-TotPaths.
+    DISPLAY "Ghost paths: Total Steps: " WS-CountSteps.
+    DISPLAY "Ghost paths: Cycles: " WS-GhostCycleCount.
+
+    PERFORM WRITE-REPORT.
+
+    STOP RUN.
+
+COPY "MAPLOAD.CPY".
+
+COPY "MAPXREF.CPY".
+
+COPY "GHOSTTBL.CPY".
+
+VALIDATE-ENDPOINTS.
+    SET WS-EndpointAbort TO 'N'.
+    SEARCH ALL WS-Row
+        AT END
+            DISPLAY "START NODE " WS-StartLoc
+                " NOT FOUND IN MAP - ABORTING"
+            SET WS-EndpointAbort TO 'Y'
+        WHEN WS-Loc(RowId) = WS-StartLoc
+            CONTINUE
+    END-SEARCH.
+    SEARCH ALL WS-Row
+        AT END
+            DISPLAY "END NODE " WS-LastLoc
+                " NOT FOUND IN MAP - ABORTING"
+            SET WS-EndpointAbort TO 'Y'
+        WHEN WS-Loc(RowId) = WS-LastLoc
+            CONTINUE
+    END-SEARCH.
+
+WRITE-REPORT.
+    ACCEPT WS-RunDateRaw FROM DATE YYYYMMDD.
+    MOVE WS-RunDateRaw TO WS-RunDateNum.
+    STRING WS-RunDateNum(1:4) "-" WS-RunDateNum(5:2) "-" WS-RunDateNum(7:2)
+        DELIMITED SIZE INTO WS-RunDate.
+    MOVE SPACES TO WS-RptLine.
+    STRING "RUNDATE=" DELIMITED SIZE
+        WS-RunDate DELIMITED SIZE
+        " MAP=" DELIMITED SIZE
+        WS-MapFile DELIMITED SIZE
+        " SINGLEFROM=" DELIMITED SIZE
+        WS-StartLoc DELIMITED SIZE
+        " SINGLETO=" DELIMITED SIZE
+        WS-LastLoc DELIMITED SIZE
+        " SINGLESTEPS=" DELIMITED SIZE
+        WS-SingleSteps DELIMITED SIZE
+        " GHOSTPATHS=" DELIMITED SIZE
+        WS-TotPaths DELIMITED SIZE
+        " GHOSTSTEPS=" DELIMITED SIZE
+        WS-CountSteps DELIMITED SIZE
+        INTO WS-RptLine
+        ON OVERFLOW
+            DISPLAY "REPORT LINE TOO LONG FOR WS-RptLine - ABORTING"
+            STOP RUN
+    END-STRING.
+    OPEN EXTEND RPTFILE.
+    IF WS-RptStatus = '35'
+        OPEN OUTPUT RPTFILE
+        CLOSE RPTFILE
+        OPEN EXTEND RPTFILE
+    END-IF.
+    MOVE WS-RptLine TO RPT-Record.
+    WRITE RPT-Record.
+    SET TrackId TO 1.
+    PERFORM UNTIL TrackId > WS-TotPaths
+        MOVE SPACES TO WS-RptLine
+        STRING "  GHOSTSTART=" DELIMITED SIZE
+            WS-GhostStart(TrackId) DELIMITED SIZE
+            " GHOST=" DELIMITED SIZE
+            WS-GhostLoc(TrackId) DELIMITED SIZE
+            " STEPS=" DELIMITED SIZE
+            WS-GhostCnt(TrackId) DELIMITED SIZE
+            INTO WS-RptLine
+        MOVE WS-RptLine TO RPT-Record
+        WRITE RPT-Record
+        SET TrackId UP BY 1
+    END-PERFORM.
+    CLOSE RPTFILE.
+
+FindLocSingle.
+    IF WS-Steps(WS-DirIndex:1) = ' '
+        SET WS-DirIndex TO 1
+        SET WS-SingleCycleCount UP BY 1
+    END-IF.
+    SEARCH ALL WS-Row
+        AT END
+            DISPLAY 'NOT FOUND!!'
+            MOVE WS-LastLoc TO WS-CurrentLoc
+        WHEN WS-Loc(RowId) = WS-CurrentLoc
+            IF WS-Steps(WS-DirIndex:1) = 'L'
+                MOVE WS-LeftLoc(RowId) TO WS-CurrentLoc
+            ELSE
+                MOVE WS-RightLoc(RowId) TO WS-CurrentLoc
+            END-IF
+            SET WS-SingleSteps UP BY 1
+            SET WS-DirIndex UP BY 1
+    END-SEARCH.
+
+FindLocGhost.
+    IF WS-Steps(WS-DirIndex:1) = ' '
+        SET WS-DirIndex TO 1
+        SET WS-GhostCycleCount UP BY 1
+    END-IF.
+    SET TrackId TO 1.
+    SET WS-EndCount TO 0.
+    PERFORM UNTIL TrackId > WS-TotPaths
+        IF NOT WS-GhostLoc(TrackId)(3:1) = 'Z'
+            SEARCH ALL WS-Row
+                AT END
+                    DISPLAY 'NOT FOUND!!'
+                    SET WS-EndCount TO WS-TotPaths
+                    SET TrackId TO WS-TotPaths
+                WHEN WS-Loc(RowId) = WS-GhostLoc(TrackId)
+                    IF WS-Steps(WS-DirIndex:1) = 'L'
+                        MOVE WS-LeftLoc(RowId) TO WS-GhostLoc(TrackId)
+                    ELSE
+                        MOVE WS-RightLoc(RowId) TO WS-GhostLoc(TrackId)
+                    END-IF
+                    SET WS-GhostCnt(TrackId) UP BY 1
+            END-SEARCH
+        END-IF
+        IF WS-GhostLoc(TrackId)(3:1) = 'Z'
+            SET WS-EndCount UP BY 1
+            IF WS-StepSize = 0 OR WS-GhostCnt(TrackId) > WS-StepSize
+                MOVE WS-GhostCnt(TrackId) TO WS-StepSize
+            END-IF
+        END-IF
+        SET TrackId UP BY 1
+    END-PERFORM.
+    SET WS-DirIndex UP BY 1.
+
+FindDivGhost.
+    SET TrackId TO 1.
+    SET WS-EndCount TO 0.
+    PERFORM UNTIL TrackId > WS-TotPaths
+        DIVIDE WS-CountSteps BY WS-GhostCnt(TrackId) GIVING WS-DivResult REMAINDER WS-DivRem
+        IF WS-DivRem = 0
+            SET WS-EndCount UP BY 1
+        END-IF
+        SET TrackId UP BY 1
+    END-PERFORM.
+    IF WS-EndCount < WS-TotPaths
+        SET WS-CountSteps UP BY WS-StepSize
+    END-IF.
