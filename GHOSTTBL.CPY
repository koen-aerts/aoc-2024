@@ -0,0 +1,33 @@
+*> GHOSTTBL.CPY - locate every ghost-path start node (a WS-Loc ending
+*> in 'A') and report the current ghost-path table, shared by
+*> TASK082/TASK083.  Needs MAPTBL.CPY's WS-Row and GHOSTTBLWS.CPY's
+*> WS-Track already declared in the calling program.  If there are
+*> more start nodes than WS-TrackMax, FIND-GHOSTS sets WS-GhostAbort
+*> instead of stopping itself, so a caller running in batch mode can
+*> close its control file first (see PROCESS-ONE-MAP in TASK082.cbl).
+FIND-GHOSTS.
+    SET WS-TotPaths TO 0.
+    SET WS-GhostAbort TO 'N'.
+    SET RowId TO 1.
+    PERFORM UNTIL RowId > WS-RowCount OR WS-GhostAbort = 'Y'
+        IF WS-Loc(RowId)(3:1) = 'A'
+            IF WS-TotPaths >= WS-TrackMax
+                DISPLAY "GHOST PATHS EXCEED CAP OF " WS-TrackMax
+                SET WS-GhostAbort TO 'Y'
+            ELSE
+                SET WS-TotPaths UP BY 1
+                SET TrackId TO WS-TotPaths
+                MOVE WS-Loc(RowId) TO WS-GhostStart(TrackId)
+                MOVE WS-Loc(RowId) TO WS-GhostLoc(TrackId)
+                MOVE 0 TO WS-GhostCnt(TrackId)
+            END-IF
+        END-IF
+        SET RowId UP BY 1
+    END-PERFORM.
+
+DISPLAY-GHOSTS.
+    SET TrackId TO 1.
+    PERFORM UNTIL TrackId > WS-TotPaths
+        DISPLAY WS-TraceTag " " WS-GhostLoc(TrackId) " " WS-GhostCnt(TrackId)
+        SET TrackId UP BY 1
+    END-PERFORM.
