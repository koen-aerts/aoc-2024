@@ -0,0 +1,55 @@
+*> MAPLOAD.CPY - shared map-file load loop for TASK081/TASK082/
+*> TASK083.  Reads the step-direction line into WS-Dir and every node
+*> line into WS-Row, flagging WS-LoadAbort if the map has more nodes
+*> than WS-MapMax or the direction line overruns WS-Dir's PIC X(2000)
+*> capacity.  LOAD-MAP itself only closes FILE1 and reports the
+*> problem; it leaves the actual STOP RUN to the calling program so a
+*> batch driver can close its own control file first (see
+*> PROCESS-ONE-MAP in TASK081/TASK082).  Expects FILE1/WS-Dir/
+*> WS-MyRow/WS-EOF and MAPTBL.CPY's WS-Map to already be declared in
+*> the calling program.
+LOAD-MAP.
+    OPEN INPUT FILE1.
+    IF WS-File1Status NOT = '00'
+        DISPLAY 'UNABLE TO OPEN ' WS-MapFile
+            ', FILE STATUS ' WS-File1Status
+        MOVE 'Y' TO WS-EOF
+        MOVE 'Y' TO WS-LoadAbort
+    END-IF.
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ FILE1 INTO WS-MyRow
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF WS-Dir(1:1) = ' '
+                    IF WS-MyRow(2000:1) NOT = SPACE
+                        DISPLAY 'DIRECTION LINE EXCEEDS 2000 CHARACTERS'
+                            ', TABLE CAPACITY IS 2000'
+                        MOVE 'Y' TO WS-EOF
+                        MOVE 'Y' TO WS-LoadAbort
+                    ELSE
+                        MOVE WS-MyRow TO WS-Dir
+                    END-IF
+                ELSE
+                    IF WS-MyRow(1:1) NOT = ' '
+                        IF WS-RowCount >= WS-MapMax
+                            DISPLAY 'MAP EXCEEDS ' WS-MapMax
+                                ' NODES, TABLE CAPACITY IS ' WS-MapMax
+                            MOVE 'Y' TO WS-EOF
+                            MOVE 'Y' TO WS-LoadAbort
+                        ELSE
+                            SET WS-RowCount UP BY 1
+                            SET RowId TO WS-RowCount
+                            MOVE WS-MyRow TO WS-Row(RowId)
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE FILE1.
+    IF WS-LoadAbort = 'Y'
+        DISPLAY 'MAP LOAD ABORTED'
+    END-IF.
+
+SORT-MAP.
+    SORT WS-Row ASCENDING KEY WS-Loc.
