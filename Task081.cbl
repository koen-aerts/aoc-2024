@@ -3,9 +3,18 @@ PROGRAM-ID. TASK081.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION. 
-FILE-CONTROL. 
-SELECT FILE1 ASSIGN TO "map.txt"
+FILE-CONTROL.
+SELECT FILE1 ASSIGN TO DYNAMIC WS-MapFile
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-File1Status.
+SELECT RPTFILE ASSIGN TO "report.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-RptStatus.
+SELECT TRACEFILE ASSIGN TO "trace.txt"
 ORGANIZATION IS LINE SEQUENTIAL.
+SELECT CTLFILE ASSIGN TO DYNAMIC WS-CtlFileName
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-CtlStatus.
 
 DATA DIVISION.
 FILE SECTION.
@@ -13,59 +22,216 @@ FD FILE1.
    01 Row.
       03 RowVal      PIC X(2000).
 
+COPY "MAPRPTFD.CPY".
+
+FD TRACEFILE.
+   01 TRACE-Record   PIC X(80).
+
+FD CTLFILE.
+   01 CTL-Record     PIC X(20).
+
 
 WORKING-STORAGE SECTION.
 01 WS-Dir.
    05 WS-Steps       PIC X(2000) VALUE SPACES.
-01 WS-Map.
-   05 WS-Row OCCURS 790 TIMES INDEXED BY RowId.
-      10 WS-Loc      PIC X(3).
-      10 FILLER      PIC X(4).
-      10 WS-LeftLoc  PIC X(3).
-      10 FILLER      PIC X(2).
-      10 WS-RightLoc PIC X(3).
-      10 FILLER      PIC X(1).
+COPY "MAPTBL.CPY".
 01 WS-MyRow.
    03 WS-RowVal      PIC X(2000) VALUE SPACES.
 01 WS-EOF            PIC A(1) VALUE 'N'.
+01 WS-LoadAbort      PIC A(1) VALUE 'N'.
 01 WS-DirIndex       PIC 999999999999 VALUE 1.
+01 WS-CycleCount     PIC 999999999999 VALUE 0.
 01 WS-LastLoc        PIC X(3) VALUE 'ZZZ'.
 01 WS-CurrentLoc     PIC X(3) VALUE 'AAA'.
 01 WS-CountSteps     PIC 999999999999 VALUE 0.
+01 WS-Parm           PIC X(80) VALUE SPACES.
+01 WS-StartLoc       PIC X(3) VALUE SPACES.
+01 WS-MapFile        PIC X(20) VALUE "map.txt".
+01 WS-RunDateRaw     PIC 9(8) VALUE 0.
+01 WS-RunDateNum     PIC X(8) VALUE SPACES.
+01 WS-RunDate        PIC X(10) VALUE SPACES.
+01 WS-RptLine        PIC X(132) VALUE SPACES.
+01 WS-RptStatus      PIC X(2) VALUE SPACES.
+01 WS-TraceWord      PIC X(10) VALUE SPACES.
+01 WS-TraceFlag      PIC X(1) VALUE 'N'.
+01 WS-TraceLine      PIC X(80) VALUE SPACES.
+01 WS-PrevLoc        PIC X(3) VALUE SPACES.
+01 WS-FoundLoc       PIC X(1) VALUE 'N'.
+01 WS-ParmTok1       PIC X(20) VALUE SPACES.
+01 WS-ParmTok2       PIC X(20) VALUE SPACES.
+01 WS-ParmTok3       PIC X(10) VALUE SPACES.
+01 WS-BatchFlag      PIC X(1) VALUE 'N'.
+01 WS-CtlFileName    PIC X(20) VALUE "maplist.txt".
+01 WS-CtlStatus      PIC X(2) VALUE SPACES.
+01 WS-CtlEOF         PIC X(1) VALUE 'N'.
+01 WS-File1Status    PIC X(2) VALUE SPACES.
+COPY "MAPXREFWS.CPY".
+
 
- 
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
 
-    OPEN INPUT FILE1.
-        PERFORM UNTIL WS-EOF='Y'
-            READ FILE1 INTO WS-MyRow
-                AT END MOVE 'Y' TO WS-EOF
-                NOT AT END
-                    IF WS-Dir(1:1) = ' '
-                        MOVE WS-MyRow TO WS-Dir
-                    ELSE
-                        IF WS-MyRow(1:1) NOT = ' '
-                            MOVE WS-MyRow TO WS-Row(RowId)
-                            SET RowId UP BY 1
-                        END-IF
-                    END-IF
-            END-READ
-        END-PERFORM.
-    CLOSE FILE1.
-    DISPLAY "Going from " WS-CurrentLoc " to " WS-LastLoc.
+*> Start/end node codes default to AAA/ZZZ but can be overridden from
+*> the JCL PARM (or command line) as "START-LOC END-LOC TRACE", e.g.
+*> "AAA ZZZ" or "AAA ZZZ TRACE" to also emit a hop-by-hop trace file.
+*> A PARM of "BATCH" (optionally followed by a control-file name, e.g.
+*> "BATCH maplist.txt") instead runs every map file listed in the
+*> control file, one per line, walking AAA to ZZZ in each.
+    ACCEPT WS-Parm FROM COMMAND-LINE.
+    IF WS-Parm NOT = SPACES
+        UNSTRING WS-Parm DELIMITED BY SPACE
+            INTO WS-ParmTok1 WS-ParmTok2 WS-ParmTok3
+        IF WS-ParmTok1 = "BATCH"
+            MOVE 'Y' TO WS-BatchFlag
+            IF WS-ParmTok2 NOT = SPACES
+                MOVE WS-ParmTok2 TO WS-CtlFileName
+            END-IF
+        ELSE
+            MOVE WS-ParmTok1 TO WS-CurrentLoc
+            IF WS-ParmTok2 NOT = SPACES
+                MOVE WS-ParmTok2 TO WS-LastLoc
+            END-IF
+            IF WS-ParmTok3 NOT = SPACES
+                MOVE WS-ParmTok3 TO WS-TraceWord
+            END-IF
+        END-IF
+    END-IF.
+    MOVE WS-CurrentLoc TO WS-StartLoc.
+    IF WS-TraceWord = "TRACE"
+        MOVE 'Y' TO WS-TraceFlag
+        OPEN OUTPUT TRACEFILE
+    END-IF.
 
-    PERFORM FindLoc UNTIL WS-CurrentLoc = WS-LastLoc.
-    DISPLAY "Total Steps: " WS-CountSteps.
+    IF WS-BatchFlag = 'Y'
+        PERFORM PROCESS-BATCH
+    ELSE
+        PERFORM PROCESS-ONE-MAP
+    END-IF.
+
+    IF WS-TraceFlag = 'Y'
+        CLOSE TRACEFILE
+    END-IF.
+
+    STOP RUN.
 
+PROCESS-BATCH.
+    OPEN INPUT CTLFILE.
+    IF WS-CtlStatus NOT = '00'
+        DISPLAY 'UNABLE TO OPEN ' WS-CtlFileName
+            ', FILE STATUS ' WS-CtlStatus
+        STOP RUN
+    END-IF.
+    PERFORM UNTIL WS-CtlEOF = 'Y'
+        READ CTLFILE INTO CTL-Record
+            AT END
+                MOVE 'Y' TO WS-CtlEOF
+            NOT AT END
+                MOVE CTL-Record TO WS-MapFile
+                PERFORM RESET-MAP-STATE
+                PERFORM PROCESS-ONE-MAP
+        END-READ
+    END-PERFORM.
+    CLOSE CTLFILE.
+
+RESET-MAP-STATE.
+    MOVE 0 TO WS-RowCount.
+    MOVE SPACES TO WS-Dir.
+    MOVE 'N' TO WS-EOF.
+    MOVE 'N' TO WS-LoadAbort.
+    MOVE WS-StartLoc TO WS-CurrentLoc.
+    MOVE 0 TO WS-CountSteps.
+    MOVE 0 TO WS-CycleCount.
+    MOVE 1 TO WS-DirIndex.
+    MOVE 'N' TO WS-XrefFound.
+    MOVE 0 TO WS-XrefErrors.
+
+ABORT-BATCH-MAP.
+    IF WS-BatchFlag = 'Y'
+        CLOSE CTLFILE
+    END-IF.
     STOP RUN.
 
+PROCESS-ONE-MAP.
+    PERFORM LOAD-MAP.
+    IF WS-LoadAbort = 'Y'
+        PERFORM ABORT-BATCH-MAP
+    END-IF.
+    PERFORM SORT-MAP.
+    PERFORM VALIDATE-MAP.
+    IF WS-XrefAbort = 'Y'
+        PERFORM ABORT-BATCH-MAP
+    END-IF.
+    PERFORM VALIDATE-ENDPOINTS.
+    IF WS-EndpointAbort = 'Y'
+        PERFORM ABORT-BATCH-MAP
+    END-IF.
+    DISPLAY "Map " WS-MapFile ": going from " WS-CurrentLoc
+        " to " WS-LastLoc.
+
+    PERFORM FindLoc UNTIL WS-CurrentLoc = WS-LastLoc.
+    DISPLAY "Map " WS-MapFile ": Total Steps: " WS-CountSteps.
+    DISPLAY "Map " WS-MapFile ": Cycles: " WS-CycleCount.
+
+    PERFORM WRITE-REPORT.
+
+COPY "MAPLOAD.CPY".
+
+COPY "MAPXREF.CPY".
+
+VALIDATE-ENDPOINTS.
+    SET WS-EndpointAbort TO 'N'.
+    SEARCH ALL WS-Row
+        AT END
+            DISPLAY "START NODE " WS-StartLoc
+                " NOT FOUND IN MAP - ABORTING"
+            SET WS-EndpointAbort TO 'Y'
+        WHEN WS-Loc(RowId) = WS-StartLoc
+            CONTINUE
+    END-SEARCH.
+    SEARCH ALL WS-Row
+        AT END
+            DISPLAY "END NODE " WS-LastLoc
+                " NOT FOUND IN MAP - ABORTING"
+            SET WS-EndpointAbort TO 'Y'
+        WHEN WS-Loc(RowId) = WS-LastLoc
+            CONTINUE
+    END-SEARCH.
+
+WRITE-REPORT.
+    ACCEPT WS-RunDateRaw FROM DATE YYYYMMDD.
+    MOVE WS-RunDateRaw TO WS-RunDateNum.
+    STRING WS-RunDateNum(1:4) "-" WS-RunDateNum(5:2) "-" WS-RunDateNum(7:2)
+        DELIMITED SIZE INTO WS-RunDate.
+    MOVE SPACES TO WS-RptLine.
+    STRING "RUNDATE=" DELIMITED SIZE
+        WS-RunDate DELIMITED SIZE
+        " MAP=" DELIMITED SIZE
+        WS-MapFile DELIMITED SIZE
+        " FROM=" DELIMITED SIZE
+        WS-StartLoc DELIMITED SIZE
+        " TO=" DELIMITED SIZE
+        WS-LastLoc DELIMITED SIZE
+        " STEPS=" DELIMITED SIZE
+        WS-CountSteps DELIMITED SIZE
+        INTO WS-RptLine.
+    OPEN EXTEND RPTFILE.
+    IF WS-RptStatus = '35'
+        OPEN OUTPUT RPTFILE
+        CLOSE RPTFILE
+        OPEN EXTEND RPTFILE
+    END-IF.
+    MOVE WS-RptLine TO RPT-Record.
+    WRITE RPT-Record.
+    CLOSE RPTFILE.
+
 FindLoc.
     IF WS-Steps(WS-DirIndex:1) = ' '
         SET WS-DirIndex TO 1
+        SET WS-CycleCount UP BY 1
     END-IF.
-    SET RowId TO 1.
-    SEARCH WS-Row VARYING RowId
+    MOVE WS-CurrentLoc TO WS-PrevLoc.
+    MOVE 'N' TO WS-FoundLoc.
+    SEARCH ALL WS-Row
         AT END
             DISPLAY 'NOT FOUND!!'
             MOVE WS-LastLoc TO WS-CurrentLoc
@@ -77,4 +243,22 @@ FindLoc.
             END-IF
             SET WS-CountSteps UP BY 1
             SET WS-DirIndex UP BY 1
+            MOVE 'Y' TO WS-FoundLoc
     END-SEARCH.
+    IF WS-TraceFlag = 'Y' AND WS-FoundLoc = 'Y'
+        PERFORM WRITE-TRACE
+    END-IF.
+
+WRITE-TRACE.
+    MOVE SPACES TO WS-TraceLine.
+    STRING "STEP=" DELIMITED SIZE
+        WS-CountSteps DELIMITED SIZE
+        " FROM=" DELIMITED SIZE
+        WS-PrevLoc DELIMITED SIZE
+        " DIR=" DELIMITED SIZE
+        WS-Steps(WS-DirIndex - 1:1) DELIMITED SIZE
+        " TO=" DELIMITED SIZE
+        WS-CurrentLoc DELIMITED SIZE
+        INTO WS-TraceLine.
+    MOVE WS-TraceLine TO TRACE-Record.
+    WRITE TRACE-Record.
