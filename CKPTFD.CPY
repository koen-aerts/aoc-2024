@@ -0,0 +1,19 @@
+*> CKPTFD.CPY - checkpoint file record for TASK082's FindLoc/FindDiv
+*> loops.  CKPT-Header carries the progress counters plus the name of
+*> the map the checkpoint belongs to, so a leftover checkpoint from an
+*> earlier or different map is never mistaken for the current one; one
+*> CKPT-PathRec follows per ghost path.  Pair with a SELECT CKPTFILE
+*> ASSIGN TO ... ORGANIZATION LINE SEQUENTIAL FILE STATUS
+*> WS-CkptStatus.
+FD CKPTFILE.
+    01 CKPT-Header.
+        05 CKPT-Phase     PIC X(8).
+        05 CKPT-MapFile   PIC X(20).
+        05 CKPT-Steps     PIC 9(15).
+        05 CKPT-StepSize  PIC 9(15).
+        05 CKPT-DirIndex  PIC 9(12).
+        05 CKPT-TotPaths  PIC 99.
+        05 CKPT-CycleCount PIC 9(15).
+    01 CKPT-PathRec.
+        05 CKPT-PLoc      PIC X(3).
+        05 CKPT-PCnt      PIC 9(5).
