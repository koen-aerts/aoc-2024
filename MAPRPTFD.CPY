@@ -0,0 +1,7 @@
+*> MAPRPTFD.CPY - report file record, shared by TASK081/TASK082/
+*> TASK083.
+*> Pair with a "SELECT RPTFILE ASSIGN TO ... ORGANIZATION LINE
+*> SEQUENTIAL" in FILE-CONTROL.  Opened EXTEND so every run appends
+*> its result instead of overwriting the prior run's record.
+FD RPTFILE.
+    01 RPT-Record PIC X(150).
